@@ -3,6 +3,7 @@
        AUTHOR.         Robert Aszman.
        DATE-WRITTEN.   1/15/2018.
        environment division.
+       configuration section.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BOAT-SALES
@@ -11,30 +12,85 @@
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOL\BOATRPT2.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
-       configuration section.
+           SELECT YTD-MASTER
+               ASSIGN TO 'C:\COBOL\CBLYTDAC.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-KEY.
+           SELECT CSVOUT
+               ASSIGN TO 'C:\COBOL\BOATRPT2.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'C:\COBOL\CBLINVEN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE
+               ASSIGN TO 'C:\COBOL\CBLCKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
        data division.
        FILE SECTION.
        FD  BOAT-SALES
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-REC
-           RECORD CONTAINS 43 CHARACTERS.
-           01	I-REC.
-               05  I-LAST-NAME			    PIC X(16).
-               05  I-STATE				    PIC X(2).
-               05  I-BOAT-COST			    PIC 9(6)V99.
-               05  I-PURCHASE-DATE          PIC X(8).	        
-               05  I-BOAT-TYPE			    PIC X.
-               05  I-ACCESSORY-PACKAGE		PIC 9.
-		       05  I-PREP-DELIVERY-COST		PIC 9(5)V99.
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY CBLREC01.
        FD  PRTOUT
            LABEL RECORD IS OMITTED
            RECORD CONTAINS 132 CHARACTERS
            DATA RECORD IS PRTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
            01  PRTLINE                     PIC X(132).
+       FD  YTD-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CBLYTD01.
+       FD  CSVOUT
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS CSV-LINE.
+           01  CSV-LINE                    PIC X(150).
+       FD  INVENTORY-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INV-REC.
+           COPY CBLINV01.
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CKPT-REC.
+           COPY CBLCKP01.
        working-storage section.
        01  MISC.
            05  EOF                         PIC X       VALUE 'F'.
+           05  C-RUN-PERIOD                PIC X(6).
+           05  C-RUN-YEAR                  PIC X(4).
+           05  C-YTD-NUM-SOLD              PIC 9(7)    VALUE 0.
+           05  C-YTD-TOT-SALES             PIC 9(12)V99 VALUE 0.
+           05  C-MTD-NUM-SOLD              PIC 9(7)    VALUE 0.
+           05  C-MTD-TOT-SALES             PIC 9(12)V99 VALUE 0.
+           05  C-YTD-NEW-SW                PIC X       VALUE 'N'.
+           05  YTD-SUM-EOF                 PIC X       VALUE 'F'.
+           05  CSV-BOAT-COST               PIC ZZZZZZ9.99.
+           05  CSV-PREP-COST               PIC ZZZZZ9.99.
+           05  CSV-TOTAL-COST              PIC ZZZZZZZ9.99.
+           05  CSV-SUB-NUM-SOLD            PIC ZZZ9.
+           05  CSV-SUB-TOT-COST            PIC ZZZZZZZ9.99.
+           05  C-INV-MATCH-SW              PIC X       VALUE 'N'.
+           05  C-RECS-PROCESSED            PIC 9(7)    VALUE 0.
+           05  C-RESTART-SW                PIC X       VALUE 'N'.
+           05  C-CKPT-INTERVAL             PIC 9(4)    VALUE 1.
+           05  C-CKPT-QUOTIENT             PIC 9(7)    VALUE 0.
+           05  C-CKPT-REMAINDER            PIC 9(4)    VALUE 0.
+           05  C-CKPT-EOF                  PIC X       VALUE 'F'.
+           05  C-SKIP-CTR                  PIC 9(7)    VALUE 0.
+       01  INVENTORY-TABLE-WS.
+           05  INV-ENTRY OCCURS 60 TIMES INDEXED BY INV-IDX.
+               10  INV-WS-BOAT-TYPE         PIC X.
+               10  INV-WS-STATE             PIC X(2).
+               10  INV-WS-QTY               PIC 9(5).
+           05  INV-TABLE-CNT                PIC 9(4)   VALUE 0.
+           05  INV-TABLE-EOF                PIC X      VALUE 'F'.
+       01  INV-EXCEPTION-TABLE-WS.
+           05  INV-EXC-ENTRY OCCURS 200 TIMES INDEXED BY INV-EXC-IDX.
+               10  INV-EXC-LAST-NAME        PIC X(16).
+               10  INV-EXC-BOAT-TYPE-LIT    PIC X(13).
+               10  INV-EXC-STATE            PIC X(2).
+           05  INV-EXC-CNT                  PIC 9(4)   VALUE 0.
            05  CURRENT-DATE-AND-TIME.
                10  CURRENT-YEAR            PIC X(4).
                10  CURRENT-MONTH           PIC XX.
@@ -51,9 +107,6 @@
            05  C-SUB-TOT-COST              PIC 9(9)V99 VALUE 0.
            05  C-GT-NUM-SOLD               PIC 9(7)    VALUE ZEROS.
            05  C-GT-TOT-SALES              PIC 9(12)V99    VALUE 0.
-           05  C-MARK-PERC                 PIC 9V999    VALUE 0.
-           05  C-MARK-COST                 PIC 9(7)V99 VALUE 0.
-           05  C-ACC-COST                  PIC 9(4)V99 VALUE 0.
            05  MAJ-NUM-SOLD                PIC 9(5)    VALUE 0.
            05  MAJ-BOAT-TYPE-LIT           PIC X(13).
            05  H-STATE                     PIC X(2).
@@ -158,25 +211,120 @@
            05  FILLER                      PIC X(35)   VALUE SPACES.
            05  O-GT-TOT-SALES              PIC $$$,$$$,$$$,$$$.99.
            05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  MTD-LINE.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                                           VALUE 'MONTH-TO-DATE SOLD: '.
+           05  O-MTD-NUM-SOLD              PIC Z(6)9.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  O-MTD-TOT-SALES             PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  YTD-LINE.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                                           VALUE ' YEAR-TO-DATE SOLD: '.
+           05  O-YTD-NUM-SOLD              PIC Z(6)9.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  O-YTD-TOT-SALES             PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  INV-EXC-HEADING.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(21)
+                                           VALUE 'INVENTORY EXCEPTIONS'.
+           05  FILLER                      PIC X(88)   VALUE SPACES.
+       01  INV-EXC-COL-HEADING.
+           05  FILLER                      PIC X(9)  VALUE 'LAST NAME'.
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  FILLER                      PIC X(4)    VALUE 'BOAT'.
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  FILLER                      PIC X(5)    VALUE 'STATE'.
+           05  FILLER                      PIC X(93)   VALUE SPACES.
+       01  INV-EXC-LINE.
+           05  O-EXC-LAST-NAME             PIC X(16).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  O-EXC-BOAT-TYPE-LIT         PIC X(13).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  O-EXC-STATE                 PIC X(2).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                      PIC X(21)
+                                           VALUE 'NO INVENTORY ON HAND'.
+           05  FILLER                      PIC X(66)   VALUE SPACES.
+       01  INV-EXC-NONE-LINE.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                                           VALUE 'NO EXCEPTIONS FOUND'.
+           05  FILLER                      PIC X(89)   VALUE SPACES.
        procedure division.
        L1-MAIN.
            PERFORM L2-INIT.
            PERFORM L2-MAINLINE
                UNTIL EOF = 'T'.
            PERFORM L3-CLOSING.
-            STOP RUN.
+           STOP RUN.
        L2-INIT.
            MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
            MOVE CURRENT-DAY                TO H1-DAY.
            MOVE CURRENT-MONTH              TO H1-MONTH.
            MOVE CURRENT-YEAR               TO H1-YEAR.
+           STRING CURRENT-YEAR CURRENT-MONTH
+               DELIMITED BY SIZE INTO C-RUN-PERIOD.
+           MOVE CURRENT-YEAR               TO C-RUN-YEAR.
+           PERFORM L2-CHECK-RESTART.
            OPEN INPUT BOAT-SALES.
-           OPEN OUTPUT PRTOUT.
-           PERFORM L4-HEADINGS.
+           IF C-RESTART-SW = 'Y'
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND CSVOUT
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT CSVOUT
+               MOVE SPACES TO CSV-LINE
+               STRING 'LAST NAME,STATE,BOAT COST,PURCHASE DATE,'
+                   'ACCESSORY PACKAGE,PREP DELIVERY COST,TOTAL COST'
+                   DELIMITED BY SIZE INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+           OPEN I-O YTD-MASTER.
+           OPEN EXTEND CHECKPOINT-FILE.
+           PERFORM L2-LOAD-INVENTORY.
+           IF C-RESTART-SW = 'N'
+               PERFORM L4-HEADINGS
+           END-IF.
+           PERFORM L3-SKIP-REC C-SKIP-CTR TIMES.
            PERFORM L3-READ.
-           MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
            MOVE I-STATE TO MIN-STATE.
-           MOVE I-STATE TO H-STATE.
+           IF C-RESTART-SW = 'N'
+               MOVE I-BOAT-TYPE TO H-BOAT-TYPE
+               MOVE I-STATE TO H-STATE
+           END-IF.
+       L2-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'T' TO C-CKPT-EOF.
+           PERFORM L3-READ-CKPT-NEXT
+               UNTIL C-CKPT-EOF = 'T'.
+           CLOSE CHECKPOINT-FILE.
+           IF C-RESTART-SW = 'Y'
+               MOVE CKPT-RECS-PROCESSED TO C-SKIP-CTR
+               MOVE CKPT-RECS-PROCESSED TO C-RECS-PROCESSED
+               MOVE CKPT-GT-NUM-SOLD    TO C-GT-NUM-SOLD
+               MOVE CKPT-GT-TOT-SALES   TO C-GT-TOT-SALES
+               MOVE CKPT-SUB-NUM-SOLD   TO C-SUB-NUM-SOLD
+               MOVE CKPT-SUB-TOT-COST   TO C-SUB-TOT-COST
+               MOVE CKPT-BOAT-TYPE      TO H-BOAT-TYPE
+               MOVE CKPT-STATE          TO H-STATE
+           END-IF.
+       L3-READ-CKPT-NEXT.
+           MOVE 'Y' TO C-RESTART-SW.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'T' TO C-CKPT-EOF.
+       L3-SKIP-REC.
+           PERFORM L3-READ.
+           IF EOF NOT = 'T'
+               PERFORM L3-CALC-TOTAL
+               PERFORM L3-INV-CHECK
+           END-IF.
        L2-MAINLINE.
            IF I-BOAT-TYPE NOT = H-BOAT-TYPE
                PERFORM L2-MAJORS
@@ -185,45 +333,82 @@
                PERFORM L2-MINORS
            END-IF.
            PERFORM L3-CALCS.
+           PERFORM L3-INV-CHECK.
            PERFORM L3-MOVES.
+           COMPUTE C-RECS-PROCESSED = C-RECS-PROCESSED + 1.
+           PERFORM L3-CHECKPOINT-IF-DUE.
            PERFORM L3-READ.
        L3-CALCS.
-           EVALUATE I-BOAT-TYPE
-               WHEN 'B'
-                   MOVE 'BASS BOAT' TO C-BOAT-TYPE-LIT
-                   MOVE 0.33 TO C-MARK-PERC
-               WHEN 'P'
-                   MOVE 'PONTOON' TO C-BOAT-TYPE-LIT
-                   MOVE 0.25 TO C-MARK-PERC
-               WHEN 'S'
-                   MOVE 'SKI BOAT' TO C-BOAT-TYPE-LIT
-                   MOVE 0.425 TO C-MARK-PERC
-               WHEN 'J'
-                   MOVE 'JOHN BOAT' TO C-BOAT-TYPE-LIT
-                   MOVE 0.33 TO C-MARK-PERC
-               WHEN 'C'
-                   MOVE 'CANOE' TO C-BOAT-TYPE-LIT
-                   MOVE 0.2 TO C-MARK-PERC
-               WHEN 'R'
-                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE-LIT
-                   MOVE 0.3 TO C-MARK-PERC
-           END-EVALUATE.
-           EVALUATE I-ACCESSORY-PACKAGE
-               WHEN 1
-                   MOVE 'ELECTRONICS' TO C-ACC-LIT
-                   MOVE 5415.30 TO C-ACC-COST
-               WHEN 2
-                   MOVE 'SKI PACKAGE' TO C-ACC-LIT
-                   MOVE 3980.00 TO C-ACC-COST
-               WHEN 3
-                   MOVE 'FISHING    ' TO C-ACC-LIT
-                   MOVE  345.45 TO C-ACC-COST
-           END-EVALUATE.
+           PERFORM L3-CALC-TOTAL.
            COMPUTE C-SUB-NUM-SOLD = C-SUB-NUM-SOLD + 1.
-           COMPUTE C-MARK-COST ROUNDED = I-BOAT-COST * C-MARK-PERC.
-           COMPUTE C-TOTAL-COST ROUNDED = (C-MARK-COST + C-ACC-COST +
-                   I-BOAT-COST + I-PREP-DELIVERY-COST) * 1.06.
            COMPUTE C-SUB-TOT-COST = C-SUB-TOT-COST + C-TOTAL-COST.
+       L3-CALC-TOTAL.
+           CALL 'CBLCALC1' USING I-STATE I-BOAT-TYPE
+                   I-ACCESSORY-PACKAGE I-BOAT-COST I-PREP-DELIVERY-COST
+                   C-TOTAL-COST C-BOAT-TYPE-LIT C-ACC-LIT.
+       L3-CHECKPOINT-IF-DUE.
+           DIVIDE C-RECS-PROCESSED BY C-CKPT-INTERVAL
+               GIVING C-CKPT-QUOTIENT REMAINDER C-CKPT-REMAINDER.
+           IF C-CKPT-REMAINDER = 0
+               PERFORM L3-WRITE-CHECKPOINT
+           END-IF.
+       L3-WRITE-CHECKPOINT.
+           MOVE C-RECS-PROCESSED       TO CKPT-RECS-PROCESSED.
+           MOVE C-GT-NUM-SOLD          TO CKPT-GT-NUM-SOLD.
+           MOVE C-GT-TOT-SALES         TO CKPT-GT-TOT-SALES.
+           MOVE C-SUB-NUM-SOLD         TO CKPT-SUB-NUM-SOLD.
+           MOVE C-SUB-TOT-COST         TO CKPT-SUB-TOT-COST.
+           MOVE H-BOAT-TYPE            TO CKPT-BOAT-TYPE.
+           MOVE H-STATE                TO CKPT-STATE.
+           WRITE CKPT-REC.
+       L2-LOAD-INVENTORY.
+           OPEN INPUT INVENTORY-FILE.
+           READ INVENTORY-FILE
+               AT END
+                   MOVE 'T' TO INV-TABLE-EOF.
+           PERFORM L3-BUILD-INV-TABLE
+               UNTIL INV-TABLE-EOF = 'T'.
+           CLOSE INVENTORY-FILE.
+       L3-BUILD-INV-TABLE.
+           IF INV-TABLE-CNT < 60
+               COMPUTE INV-TABLE-CNT = INV-TABLE-CNT + 1
+               MOVE INV-BOAT-TYPE TO INV-WS-BOAT-TYPE (INV-TABLE-CNT)
+               MOVE INV-STATE     TO INV-WS-STATE (INV-TABLE-CNT)
+               MOVE INV-QTY-ON-HAND TO INV-WS-QTY (INV-TABLE-CNT)
+           END-IF.
+           READ INVENTORY-FILE
+               AT END
+                   MOVE 'T' TO INV-TABLE-EOF.
+       L3-INV-CHECK.
+           MOVE 'N' TO C-INV-MATCH-SW.
+           SET INV-IDX TO 1.
+           PERFORM L3-INV-SEARCH
+               UNTIL INV-IDX > INV-TABLE-CNT
+                   OR C-INV-MATCH-SW = 'Y'.
+           IF C-INV-MATCH-SW = 'N'
+               PERFORM L3-FLAG-INV-EXCEPTION
+           ELSE
+               IF INV-WS-QTY (INV-IDX) > 0
+                   SUBTRACT 1 FROM INV-WS-QTY (INV-IDX)
+               ELSE
+                   PERFORM L3-FLAG-INV-EXCEPTION
+               END-IF
+           END-IF.
+       L3-INV-SEARCH.
+           IF I-BOAT-TYPE = INV-WS-BOAT-TYPE (INV-IDX)
+                   AND I-STATE = INV-WS-STATE (INV-IDX)
+               MOVE 'Y' TO C-INV-MATCH-SW
+           ELSE
+               SET INV-IDX UP BY 1
+           END-IF.
+       L3-FLAG-INV-EXCEPTION.
+           IF INV-EXC-CNT < 200
+               COMPUTE INV-EXC-CNT = INV-EXC-CNT + 1
+               MOVE I-LAST-NAME    TO INV-EXC-LAST-NAME (INV-EXC-CNT)
+               MOVE C-BOAT-TYPE-LIT TO
+                       INV-EXC-BOAT-TYPE-LIT (INV-EXC-CNT)
+               MOVE I-STATE        TO INV-EXC-STATE (INV-EXC-CNT)
+           END-IF.
        L3-MOVES.
            MOVE I-LAST-NAME TO O-LAST-NAME.
            MOVE I-STATE TO O-STATE.
@@ -234,26 +419,172 @@
            MOVE C-TOTAL-COST TO O-TOTAL-COST.
            MOVE C-BOAT-TYPE-LIT TO O-BOAT-TYPE-LIT.
            WRITE PRTLINE FROM DETAIL-LINE.
+           PERFORM L3-WRITE-CSV-DETAIL.
+       L3-WRITE-CSV-DETAIL.
+           MOVE I-BOAT-COST TO CSV-BOAT-COST.
+           MOVE I-PREP-DELIVERY-COST TO CSV-PREP-COST.
+           MOVE C-TOTAL-COST TO CSV-TOTAL-COST.
+           MOVE SPACES TO CSV-LINE.
+           STRING O-LAST-NAME DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   O-STATE DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   CSV-BOAT-COST DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   O-PURCHASE-DATE DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   O-ACC-LIT DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   CSV-PREP-COST DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   CSV-TOTAL-COST DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
        L3-CLOSING.
+           IF C-SUB-NUM-SOLD > 0
+               PERFORM L2-MINORS
+           END-IF.
            MOVE C-GT-TOT-SALES TO O-GT-TOT-SALES.
            MOVE C-GT-NUM-SOLD TO O-GT-NUM-SOLD.
            WRITE PRTLINE FROM GT-LINE.
+           PERFORM L3-SUMMARIZE-YTD.
+           MOVE C-MTD-NUM-SOLD TO O-MTD-NUM-SOLD.
+           MOVE C-MTD-TOT-SALES TO O-MTD-TOT-SALES.
+           WRITE PRTLINE FROM MTD-LINE.
+           MOVE C-YTD-NUM-SOLD TO O-YTD-NUM-SOLD.
+           MOVE C-YTD-TOT-SALES TO O-YTD-TOT-SALES.
+           WRITE PRTLINE FROM YTD-LINE.
+           PERFORM L3-PRINT-INV-EXCEPTIONS.
+           PERFORM L3-REWRITE-INVENTORY.
            CLOSE BOAT-SALES.
            CLOSE PRTOUT.
+           CLOSE YTD-MASTER.
+           CLOSE CSVOUT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       L3-REWRITE-INVENTORY.
+           OPEN OUTPUT INVENTORY-FILE.
+           SET INV-IDX TO 1.
+           PERFORM L3-REWRITE-INV-REC
+               UNTIL INV-IDX > INV-TABLE-CNT.
+           CLOSE INVENTORY-FILE.
+       L3-REWRITE-INV-REC.
+           MOVE INV-WS-BOAT-TYPE (INV-IDX) TO INV-BOAT-TYPE.
+           MOVE INV-WS-STATE (INV-IDX)     TO INV-STATE.
+           MOVE INV-WS-QTY (INV-IDX)       TO INV-QTY-ON-HAND.
+           WRITE INV-REC.
+           SET INV-IDX UP BY 1.
+       L3-PRINT-INV-EXCEPTIONS.
+           WRITE PRTLINE FROM INV-EXC-HEADING.
+           IF INV-EXC-CNT = 0
+               WRITE PRTLINE FROM INV-EXC-NONE-LINE
+           ELSE
+               WRITE PRTLINE FROM INV-EXC-COL-HEADING
+               SET INV-EXC-IDX TO 1
+               PERFORM L3-PRINT-INV-EXC-LINE
+                   UNTIL INV-EXC-IDX > INV-EXC-CNT
+           END-IF.
+       L3-PRINT-INV-EXC-LINE.
+           MOVE INV-EXC-LAST-NAME (INV-EXC-IDX)     TO O-EXC-LAST-NAME.
+           MOVE INV-EXC-BOAT-TYPE-LIT (INV-EXC-IDX)
+               TO O-EXC-BOAT-TYPE-LIT.
+           MOVE INV-EXC-STATE (INV-EXC-IDX)         TO O-EXC-STATE.
+           WRITE PRTLINE FROM INV-EXC-LINE.
+           SET INV-EXC-IDX UP BY 1.
+       L3-SUMMARIZE-YTD.
+           MOVE LOW-VALUES TO YTD-KEY.
+           START YTD-MASTER KEY IS NOT LESS THAN YTD-KEY
+               INVALID KEY
+                   MOVE 'T' TO YTD-SUM-EOF.
+           IF YTD-SUM-EOF NOT = 'T'
+               PERFORM L3-READ-YTD-NEXT
+           END-IF.
+           PERFORM L3-SUM-YTD-REC
+               UNTIL YTD-SUM-EOF = 'T'.
+       L3-SUM-YTD-REC.
+           IF YTD-PERIOD-STAMP = C-RUN-PERIOD
+               ADD YTD-MTD-NUM-SOLD  TO C-MTD-NUM-SOLD
+               ADD YTD-MTD-TOT-SALES TO C-MTD-TOT-SALES
+           END-IF.
+           IF YTD-YEAR-STAMP = C-RUN-YEAR
+               ADD YTD-YTD-NUM-SOLD  TO C-YTD-NUM-SOLD
+               ADD YTD-YTD-TOT-SALES TO C-YTD-TOT-SALES
+           END-IF.
+           PERFORM L3-READ-YTD-NEXT.
+       L3-READ-YTD-NEXT.
+           READ YTD-MASTER NEXT RECORD
+               AT END
+                   MOVE 'T' TO YTD-SUM-EOF.
        L3-READ.
            READ BOAT-SALES
                AT END
-                   MOVE 'T' TO EOF. 
+                   MOVE 'T' TO EOF.
        L2-MINORS.
            MOVE C-SUB-TOT-COST TO O-SUB-TOT-COST.
            MOVE C-SUB-NUM-SOLD TO O-SUB-NUM-SOLD.
+           PERFORM L3-UPDATE-YTD.
            COMPUTE C-GT-NUM-SOLD = C-GT-NUM-SOLD + C-SUB-NUM-SOLD.
            COMPUTE C-SUB-NUM-SOLD = 0.
            COMPUTE C-GT-TOT-SALES = C-GT-TOT-SALES + C-SUB-TOT-COST.
            COMPUTE C-SUB-TOT-COST = 0.
            WRITE PRTLINE FROM SUBTOTAL-LINE.
+           PERFORM L3-WRITE-CSV-SUBTOTAL.
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
            MOVE I-STATE TO H-STATE.
+           PERFORM L3-WRITE-CHECKPOINT.
+       L3-UPDATE-YTD.
+           MOVE H-BOAT-TYPE TO YTD-BOAT-TYPE.
+           MOVE H-STATE TO YTD-STATE.
+           MOVE 'N' TO C-YTD-NEW-SW.
+           READ YTD-MASTER
+               INVALID KEY
+                   PERFORM L3-YTD-INIT-REC
+                   MOVE 'Y' TO C-YTD-NEW-SW
+           END-READ.
+           IF YTD-PERIOD-STAMP NOT = C-RUN-PERIOD
+               MOVE 0 TO YTD-MTD-NUM-SOLD
+               MOVE 0 TO YTD-MTD-TOT-SALES
+           END-IF.
+           IF YTD-YEAR-STAMP NOT = C-RUN-YEAR
+               MOVE 0 TO YTD-YTD-NUM-SOLD
+               MOVE 0 TO YTD-YTD-TOT-SALES
+           END-IF.
+           ADD C-SUB-NUM-SOLD  TO YTD-MTD-NUM-SOLD.
+           ADD C-SUB-TOT-COST  TO YTD-MTD-TOT-SALES.
+           ADD C-SUB-NUM-SOLD  TO YTD-YTD-NUM-SOLD.
+           ADD C-SUB-TOT-COST  TO YTD-YTD-TOT-SALES.
+           MOVE C-RUN-PERIOD TO YTD-PERIOD-STAMP.
+           MOVE C-RUN-YEAR TO YTD-YEAR-STAMP.
+           IF C-YTD-NEW-SW = 'Y'
+               WRITE YTD-REC
+           ELSE
+               REWRITE YTD-REC
+           END-IF.
+       L3-WRITE-CSV-SUBTOTAL.
+           MOVE O-SUB-NUM-SOLD TO CSV-SUB-NUM-SOLD.
+           MOVE O-SUB-TOT-COST TO CSV-SUB-TOT-COST.
+           MOVE SPACES TO CSV-LINE.
+           STRING 'SUBTOTAL' DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   H-STATE DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   O-BOAT-TYPE-LIT DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   CSV-SUB-NUM-SOLD DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   CSV-SUB-TOT-COST DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+       L3-YTD-INIT-REC.
+           MOVE H-BOAT-TYPE TO YTD-BOAT-TYPE.
+           MOVE H-STATE TO YTD-STATE.
+           MOVE LOW-VALUES TO YTD-PERIOD-STAMP.
+           MOVE LOW-VALUES TO YTD-YEAR-STAMP.
+           MOVE 0 TO YTD-MTD-NUM-SOLD.
+           MOVE 0 TO YTD-MTD-TOT-SALES.
+           MOVE 0 TO YTD-YTD-NUM-SOLD.
+           MOVE 0 TO YTD-YTD-TOT-SALES.
        L4-HEADINGS.
            COMPUTE H1-PAGE = H1-PAGE + 1.
            WRITE PRTLINE FROM HEADING1.
@@ -266,4 +597,4 @@
            MOVE MAJ-BOAT-TYPE-LIT TO O-MAJ-BOAT-TYPE-LIT.
            PERFORM L2-MINORS.
            WRITE PRTLINE FROM MAJORS-LINE.
-           COMPUTE MAJ-NUM-SOLD = 0.
\ No newline at end of file
+           COMPUTE MAJ-NUM-SOLD = 0.
