@@ -0,0 +1,345 @@
+       identification division.
+       program-id.     CBLRA06.
+       AUTHOR.         Robert Aszman.
+       DATE-WRITTEN.   6/14/2021.
+      *****************************************************************
+      *    PRE-EDIT / VALIDATION PASS OVER BOAT-SALES.  CHECKS EACH
+      *    I-REC AGAINST THE TAX AND PRICING TABLES (SO A BAD I-STATE
+      *    OR I-BOAT-TYPE IS CAUGHT HERE INSTEAD OF SILENTLY FLOWING
+      *    INTO CBLRA03'S TOTALS) AND PRINTS AN EXCEPTION LISTING.
+      *    RUN THIS AHEAD OF CBLRA03 AND CLEAN UP ANY FLAGGED RECORDS
+      *    IN CBLBOAT1.DAT BEFORE THE REPORT RUN.
+       environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOAT-SALES
+               ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAX-TABLE
+               ASSIGN TO 'C:\COBOL\CBLTAXRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRICE-TABLE
+               ASSIGN TO 'C:\COBOL\CBLPRICE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTOUT
+               ASSIGN TO 'C:\COBOL\EXCRPT6.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+       data division.
+       FILE SECTION.
+       FD  BOAT-SALES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY CBLREC01.
+       FD  TAX-TABLE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TAX-REC.
+           COPY CBLTAX01.
+       FD  PRICE-TABLE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PRICE-REC.
+           COPY CBLPRC01.
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01  PRTLINE                     PIC X(132).
+       working-storage section.
+       01  MISC.
+           05  EOF                         PIC X       VALUE 'F'.
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR            PIC X(4).
+               10  CURRENT-MONTH           PIC XX.
+               10  CURRENT-DAY             PIC XX.
+               10  CURRENT-TIME            PIC X(11).
+           05  C-RECNO                     PIC 9(7)    VALUE 0.
+           05  C-EXC-COUNT                 PIC 9(7)    VALUE 0.
+           05  C-REC-HAS-EXC               PIC X       VALUE 'N'.
+           05  C-CLEAN-COUNT               PIC 9(7)    VALUE 0.
+           05  C-REASON                    PIC X(40).
+       01  TAX-TABLE-WS.
+           05  TAX-ENTRY OCCURS 60 TIMES INDEXED BY TAX-IDX.
+               10  TAX-WS-STATE             PIC X(2).
+           05  TAX-TABLE-CNT                PIC 9(4)   VALUE 0.
+           05  TAX-TABLE-EOF                PIC X      VALUE 'F'.
+           05  C-STATE-FOUND-SW             PIC X      VALUE 'N'.
+       01  BOAT-TYPE-TABLE-WS.
+           05  BTYPE-ENTRY OCCURS 30 TIMES INDEXED BY BTYPE-IDX.
+               10  BTYPE-WS-KEY             PIC X.
+           05  BTYPE-TABLE-CNT              PIC 9(4)   VALUE 0.
+           05  PRICE-TABLE-EOF              PIC X      VALUE 'F'.
+           05  C-BTYPE-FOUND-SW             PIC X      VALUE 'N'.
+           05  C-BTYPE-DUP-SW               PIC X      VALUE 'N'.
+       01  ACCESSORY-TABLE-WS.
+           05  ACC-CODE-ENTRY OCCURS 30 TIMES INDEXED BY ACC-CODE-IDX.
+               10  ACC-CODE-WS-KEY          PIC X.
+           05  ACC-CODE-TABLE-CNT           PIC 9(4)   VALUE 0.
+           05  C-ACC-CODE-FOUND-SW          PIC X      VALUE 'N'.
+           05  C-ACC-CODE-DUP-SW            PIC X      VALUE 'N'.
+       01  HEADING1.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-YEAR                 PIC 9999.
+           05  FILLER                      PIC X(40)   VALUE SPACES.
+           05  FILLER                      PIC X(23)
+                                          VALUE 'BOAT-SALES EXCEPTIONS'.
+           05  FILLER                      PIC X(45)   VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+           05  H1-PAGE                     PIC 99      VALUE 0.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  COL-HEADING1.
+           05  FILLER                      PIC X(6)    VALUE 'RECORD'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(9)
+                                          VALUE 'LAST NAME'.
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'REASON'.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05  O-RECNO                     PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  O-LAST-NAME                 PIC X(16).
+           05  FILLER                      PIC X(2)    VALUE SPACES.
+           05  O-REASON                    PIC X(40).
+       01  SUMMARY-LINE.
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                                           VALUE 'RECORDS READ:      '.
+           05  O-SUM-RECNO                 PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                                           VALUE 'EXCEPTIONS FOUND:  '.
+           05  O-SUM-EXC-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                                           VALUE 'CLEAN RECORDS:     '.
+           05  O-SUM-CLEAN-COUNT           PIC ZZZ,ZZ9.
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+           PERFORM L3-CLOSING.
+           STOP RUN.
+       L2-INIT.
+           MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                TO H1-DAY.
+           MOVE CURRENT-MONTH               TO H1-MONTH.
+           MOVE CURRENT-YEAR                TO H1-YEAR.
+           PERFORM L2-LOAD-TAX-TABLE.
+           PERFORM L2-LOAD-PRICE-TABLE.
+           OPEN INPUT BOAT-SALES.
+           OPEN OUTPUT PRTOUT.
+           PERFORM L4-HEADINGS.
+           PERFORM L3-READ.
+       L2-LOAD-TAX-TABLE.
+           OPEN INPUT TAX-TABLE.
+           READ TAX-TABLE
+               AT END
+                   MOVE 'T' TO TAX-TABLE-EOF.
+           PERFORM L3-BUILD-TAX-TABLE
+               UNTIL TAX-TABLE-EOF = 'T'.
+           CLOSE TAX-TABLE.
+       L3-BUILD-TAX-TABLE.
+           IF TAX-TABLE-CNT < 60
+               COMPUTE TAX-TABLE-CNT = TAX-TABLE-CNT + 1
+               MOVE TAX-STATE TO TAX-WS-STATE (TAX-TABLE-CNT)
+           END-IF.
+           READ TAX-TABLE
+               AT END
+                   MOVE 'T' TO TAX-TABLE-EOF.
+       L2-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICE-TABLE.
+           READ PRICE-TABLE
+               AT END
+                   MOVE 'T' TO PRICE-TABLE-EOF.
+           PERFORM L3-BUILD-PRICE-TABLE
+               UNTIL PRICE-TABLE-EOF = 'T'.
+           CLOSE PRICE-TABLE.
+       L3-BUILD-PRICE-TABLE.
+           EVALUATE PRICE-TYPE
+               WHEN 'M'
+                   PERFORM L3-BUILD-BOAT-TYPE-ENTRY
+               WHEN 'A'
+                   PERFORM L3-BUILD-ACC-CODE-ENTRY
+           END-EVALUATE.
+           READ PRICE-TABLE
+               AT END
+                   MOVE 'T' TO PRICE-TABLE-EOF.
+       L3-BUILD-BOAT-TYPE-ENTRY.
+           PERFORM L3-BTYPE-DUP-CHECK.
+           IF C-BTYPE-DUP-SW = 'N' AND BTYPE-TABLE-CNT < 30
+               COMPUTE BTYPE-TABLE-CNT = BTYPE-TABLE-CNT + 1
+               MOVE PRICE-KEY TO BTYPE-WS-KEY (BTYPE-TABLE-CNT)
+           END-IF.
+       L3-BTYPE-DUP-CHECK.
+           MOVE 'N' TO C-BTYPE-DUP-SW.
+           SET BTYPE-IDX TO 1.
+           PERFORM L3-BTYPE-DUP-SEARCH
+               UNTIL BTYPE-IDX > BTYPE-TABLE-CNT
+                   OR C-BTYPE-DUP-SW = 'Y'.
+       L3-BTYPE-DUP-SEARCH.
+           IF PRICE-KEY = BTYPE-WS-KEY (BTYPE-IDX)
+               MOVE 'Y' TO C-BTYPE-DUP-SW
+           ELSE
+               SET BTYPE-IDX UP BY 1
+           END-IF.
+       L3-BUILD-ACC-CODE-ENTRY.
+           PERFORM L3-ACC-CODE-DUP-CHECK.
+           IF C-ACC-CODE-DUP-SW = 'N' AND ACC-CODE-TABLE-CNT < 30
+               COMPUTE ACC-CODE-TABLE-CNT = ACC-CODE-TABLE-CNT + 1
+               MOVE PRICE-KEY TO ACC-CODE-WS-KEY (ACC-CODE-TABLE-CNT)
+           END-IF.
+       L3-ACC-CODE-DUP-CHECK.
+           MOVE 'N' TO C-ACC-CODE-DUP-SW.
+           SET ACC-CODE-IDX TO 1.
+           PERFORM L3-ACC-CODE-DUP-SEARCH
+               UNTIL ACC-CODE-IDX > ACC-CODE-TABLE-CNT
+                   OR C-ACC-CODE-DUP-SW = 'Y'.
+       L3-ACC-CODE-DUP-SEARCH.
+           IF PRICE-KEY = ACC-CODE-WS-KEY (ACC-CODE-IDX)
+               MOVE 'Y' TO C-ACC-CODE-DUP-SW
+           ELSE
+               SET ACC-CODE-IDX UP BY 1
+           END-IF.
+       L2-MAINLINE.
+           COMPUTE C-RECNO = C-RECNO + 1.
+           MOVE 'N' TO C-REC-HAS-EXC.
+           PERFORM L3-EDIT-RECORD.
+           IF C-REC-HAS-EXC = 'N'
+               COMPUTE C-CLEAN-COUNT = C-CLEAN-COUNT + 1
+           END-IF.
+           PERFORM L3-READ.
+       L3-EDIT-RECORD.
+           PERFORM L3-EDIT-STATE.
+           PERFORM L3-EDIT-BOAT-TYPE.
+           PERFORM L3-EDIT-ACCESSORY-PKG.
+           PERFORM L3-EDIT-BOAT-COST.
+           PERFORM L3-EDIT-PREP-COST.
+           PERFORM L3-EDIT-PURCHASE-DATE.
+           PERFORM L3-EDIT-CUSTOMER-NUMBER.
+           PERFORM L3-EDIT-DOWN-PAYMENT.
+           PERFORM L3-EDIT-FINANCE-TERM.
+       L3-EDIT-STATE.
+           MOVE 'N' TO C-STATE-FOUND-SW.
+           SET TAX-IDX TO 1.
+           PERFORM L3-STATE-SEARCH
+               UNTIL TAX-IDX > TAX-TABLE-CNT
+                   OR C-STATE-FOUND-SW = 'Y'.
+           IF C-STATE-FOUND-SW = 'N'
+               MOVE 'I-STATE NOT ON TAX TABLE' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           END-IF.
+       L3-STATE-SEARCH.
+           IF I-STATE = TAX-WS-STATE (TAX-IDX)
+               MOVE 'Y' TO C-STATE-FOUND-SW
+           ELSE
+               SET TAX-IDX UP BY 1
+           END-IF.
+       L3-EDIT-BOAT-TYPE.
+           MOVE 'N' TO C-BTYPE-FOUND-SW.
+           SET BTYPE-IDX TO 1.
+           PERFORM L3-BOAT-TYPE-SEARCH
+               UNTIL BTYPE-IDX > BTYPE-TABLE-CNT
+                   OR C-BTYPE-FOUND-SW = 'Y'.
+           IF C-BTYPE-FOUND-SW = 'N'
+               MOVE 'I-BOAT-TYPE NOT ON PRICING TABLE' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           END-IF.
+       L3-BOAT-TYPE-SEARCH.
+           IF I-BOAT-TYPE = BTYPE-WS-KEY (BTYPE-IDX)
+               MOVE 'Y' TO C-BTYPE-FOUND-SW
+           ELSE
+               SET BTYPE-IDX UP BY 1
+           END-IF.
+       L3-EDIT-ACCESSORY-PKG.
+           IF I-ACCESSORY-PACKAGE NOT NUMERIC
+               MOVE 'I-ACCESSORY-PACKAGE NOT NUMERIC' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           ELSE
+               IF I-ACCESSORY-PACKAGE NOT = 0
+                   MOVE 'N' TO C-ACC-CODE-FOUND-SW
+                   SET ACC-CODE-IDX TO 1
+                   PERFORM L3-ACC-CODE-SEARCH
+                       UNTIL ACC-CODE-IDX > ACC-CODE-TABLE-CNT
+                           OR C-ACC-CODE-FOUND-SW = 'Y'
+                   IF C-ACC-CODE-FOUND-SW = 'N'
+                       MOVE 'I-ACCESSORY-PACKAGE NOT ON PRICING TABLE'
+                           TO C-REASON
+                       PERFORM L3-FLAG-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF.
+       L3-ACC-CODE-SEARCH.
+           IF I-ACCESSORY-PACKAGE = ACC-CODE-WS-KEY (ACC-CODE-IDX)
+               MOVE 'Y' TO C-ACC-CODE-FOUND-SW
+           ELSE
+               SET ACC-CODE-IDX UP BY 1
+           END-IF.
+       L3-EDIT-BOAT-COST.
+           IF I-BOAT-COST NOT NUMERIC
+               MOVE 'I-BOAT-COST NOT NUMERIC' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           ELSE
+               IF I-BOAT-COST = 0
+                   MOVE 'I-BOAT-COST IS ZERO' TO C-REASON
+                   PERFORM L3-FLAG-EXCEPTION
+               END-IF
+           END-IF.
+       L3-EDIT-PREP-COST.
+           IF I-PREP-DELIVERY-COST NOT NUMERIC
+               MOVE 'I-PREP-DELIVERY-COST NOT NUMERIC' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           END-IF.
+       L3-EDIT-PURCHASE-DATE.
+           IF I-PURCHASE-DATE NOT NUMERIC
+               MOVE 'I-PURCHASE-DATE NOT NUMERIC YYYYMMDD' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           END-IF.
+       L3-EDIT-CUSTOMER-NUMBER.
+           IF I-CUSTOMER-NUMBER NOT NUMERIC
+               MOVE 'I-CUSTOMER-NUMBER NOT NUMERIC' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           END-IF.
+       L3-EDIT-DOWN-PAYMENT.
+           IF I-DOWN-PAYMENT NOT NUMERIC
+               MOVE 'I-DOWN-PAYMENT NOT NUMERIC' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           ELSE
+               IF I-DOWN-PAYMENT > I-BOAT-COST
+                   MOVE 'I-DOWN-PAYMENT EXCEEDS BOAT COST' TO C-REASON
+                   PERFORM L3-FLAG-EXCEPTION
+               END-IF
+           END-IF.
+       L3-EDIT-FINANCE-TERM.
+           IF I-FINANCE-TERM-MONTHS NOT NUMERIC
+               MOVE 'I-FINANCE-TERM-MONTHS NOT NUMERIC' TO C-REASON
+               PERFORM L3-FLAG-EXCEPTION
+           END-IF.
+       L3-FLAG-EXCEPTION.
+           COMPUTE C-EXC-COUNT = C-EXC-COUNT + 1.
+           MOVE 'Y' TO C-REC-HAS-EXC.
+           MOVE C-RECNO TO O-RECNO.
+           MOVE I-LAST-NAME TO O-LAST-NAME.
+           MOVE C-REASON TO O-REASON.
+           WRITE PRTLINE FROM DETAIL-LINE.
+       L3-READ.
+           READ BOAT-SALES
+               AT END
+                   MOVE 'T' TO EOF.
+       L4-HEADINGS.
+           COMPUTE H1-PAGE = H1-PAGE + 1.
+           WRITE PRTLINE FROM HEADING1.
+           WRITE PRTLINE FROM COL-HEADING1.
+       L3-CLOSING.
+           MOVE C-RECNO TO O-SUM-RECNO.
+           MOVE C-EXC-COUNT TO O-SUM-EXC-COUNT.
+           MOVE C-CLEAN-COUNT TO O-SUM-CLEAN-COUNT.
+           WRITE PRTLINE FROM SUMMARY-LINE.
+           CLOSE BOAT-SALES.
+           CLOSE PRTOUT.
