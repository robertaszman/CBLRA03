@@ -0,0 +1,249 @@
+       identification division.
+       program-id.     CBLRA05.
+       AUTHOR.         Robert Aszman.
+       DATE-WRITTEN.   6/09/2021.
+      *****************************************************************
+      *    CUSTOMER MASTER MAINTENANCE.  APPLIES ADD/CHANGE/DELETE
+      *    TRANSACTIONS TO THE CUSTOMER MASTER (KEYED BY CUST-NUMBER,
+      *    THE SAME NUMBER CARRIED AS I-CUSTOMER-NUMBER ON A BOAT SALE)
+      *    AND WRITES A PROCESSING LOG OF WHAT WAS APPLIED OR REJECTED.
+      *    ACTION 'I' LOOKS UP A CUSTOMER WITHOUT UPDATING THE MASTER
+      *    AND EXTRACTS A MAILING LABEL FOR IT (MAILING-ADDRESS
+      *    SUBSYSTEM) ONTO CUSTMAIL.PRT.
+       environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER
+               ASSIGN TO 'C:\COBOL\CBLCUSTM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-NUMBER.
+           SELECT CUST-TRANS
+               ASSIGN TO 'C:\COBOL\CBLCUSTX.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTOUT
+               ASSIGN TO 'C:\COBOL\CUSTRPT5.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT MAIL-LABELS
+               ASSIGN TO 'C:\COBOL\CUSTMAIL.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+       data division.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CBLCUS01.
+       FD  CUST-TRANS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CUSTX-REC
+           RECORD CONTAINS 158 CHARACTERS.
+           01  CUSTX-REC.
+               05  CUSTX-ACTION            PIC X.
+               05  CUSTX-NUMBER            PIC 9(6).
+               05  CUSTX-FIRST-NAME        PIC X(15).
+               05  CUSTX-LAST-NAME         PIC X(20).
+               05  CUSTX-ADDR-LINE1        PIC X(25).
+               05  CUSTX-ADDR-LINE2        PIC X(25).
+               05  CUSTX-CITY              PIC X(15).
+               05  CUSTX-STATE             PIC X(2).
+               05  CUSTX-ZIP               PIC X(9).
+               05  CUSTX-PHONE             PIC X(10).
+               05  CUSTX-EMAIL             PIC X(30).
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01  PRTLINE                     PIC X(132).
+       FD  MAIL-LABELS
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS MAIL-LINE
+           RECORD CONTAINS 40 CHARACTERS.
+           01  MAIL-LINE                   PIC X(40).
+       working-storage section.
+       01  MISC.
+           05  EOF                         PIC X       VALUE 'F'.
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR            PIC X(4).
+               10  CURRENT-MONTH           PIC XX.
+               10  CURRENT-DAY             PIC XX.
+               10  CURRENT-TIME            PIC X(11).
+           05  C-RESULT-LIT                PIC X(20).
+       01  HEADING1.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-YEAR                 PIC 9999.
+           05  FILLER                      PIC X(40)   VALUE SPACES.
+           05  FILLER                      PIC X(27)
+                                           VALUE 'CUSTOMER MAINT. LOG'.
+           05  FILLER                      PIC X(41)   VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+           05  H1-PAGE                     PIC 99      VALUE 0.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  COL-HEADING1.
+           05  FILLER                      PIC X(3)    VALUE 'ACT'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(4)    VALUE
+                                           'CUST'.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  FILLER                      PIC X(20)   VALUE
+                                           'CUSTOMER NAME'.
+           05  FILLER                      PIC X(20)   VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'RESULT'.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05  O-ACTION                    PIC X.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  O-CUST-NUMBER               PIC 9(6).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  O-CUST-NAME                 PIC X(36).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  O-RESULT-LIT                PIC X(20).
+       01  MAIL-LABEL-LINE1.
+           05  ML-NAME                     PIC X(36).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+       01  MAIL-LABEL-LINE2.
+           05  ML-ADDR-LINE1               PIC X(25).
+           05  FILLER                      PIC X(15)   VALUE SPACES.
+       01  MAIL-LABEL-LINE3.
+           05  ML-ADDR-LINE2               PIC X(25).
+           05  FILLER                      PIC X(15)   VALUE SPACES.
+       01  MAIL-LABEL-LINE4.
+           05  ML-CITY                     PIC X(15).
+           05  FILLER                      PIC X       VALUE ','.
+           05  FILLER                      PIC X       VALUE SPACES.
+           05  ML-STATE                    PIC X(2).
+           05  FILLER                      PIC X(2)    VALUE SPACES.
+           05  ML-ZIP                      PIC X(9).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+           PERFORM L3-CLOSING.
+           STOP RUN.
+       L2-INIT.
+           MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                TO H1-DAY.
+           MOVE CURRENT-MONTH              TO H1-MONTH.
+           MOVE CURRENT-YEAR               TO H1-YEAR.
+           OPEN I-O CUSTOMER-MASTER.
+           OPEN INPUT CUST-TRANS.
+           OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT MAIL-LABELS.
+           PERFORM L4-HEADINGS.
+           PERFORM L3-READ.
+       L2-MAINLINE.
+           PERFORM L3-PROCESS-TRANS.
+           PERFORM L3-READ.
+       L3-READ.
+           READ CUST-TRANS
+               AT END
+                   MOVE 'T' TO EOF.
+       L3-PROCESS-TRANS.
+           EVALUATE CUSTX-ACTION
+               WHEN 'A'
+                   PERFORM L3-ADD-CUSTOMER
+               WHEN 'C'
+                   PERFORM L3-CHANGE-CUSTOMER
+               WHEN 'D'
+                   PERFORM L3-DELETE-CUSTOMER
+               WHEN 'I'
+                   PERFORM L3-INQUIRE-CUSTOMER
+               WHEN OTHER
+                   MOVE 'INVALID ACTION CODE' TO C-RESULT-LIT
+           END-EVALUATE.
+           PERFORM L3-PRINT-LOG-LINE.
+       L3-ADD-CUSTOMER.
+           MOVE CUSTX-NUMBER     TO CUST-NUMBER.
+           MOVE CUSTX-FIRST-NAME TO CUST-FIRST-NAME.
+           MOVE CUSTX-LAST-NAME  TO CUST-LAST-NAME.
+           MOVE CUSTX-ADDR-LINE1 TO CUST-ADDR-LINE1.
+           MOVE CUSTX-ADDR-LINE2 TO CUST-ADDR-LINE2.
+           MOVE CUSTX-CITY       TO CUST-CITY.
+           MOVE CUSTX-STATE      TO CUST-STATE.
+           MOVE CUSTX-ZIP        TO CUST-ZIP.
+           MOVE CUSTX-PHONE      TO CUST-PHONE.
+           MOVE CUSTX-EMAIL      TO CUST-EMAIL.
+           WRITE CUST-REC
+               INVALID KEY
+                   MOVE 'DUPLICATE - REJECTED' TO C-RESULT-LIT
+               NOT INVALID KEY
+                   MOVE 'ADDED' TO C-RESULT-LIT
+           END-WRITE.
+       L3-CHANGE-CUSTOMER.
+           MOVE CUSTX-NUMBER TO CUST-NUMBER.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'NOT FOUND - REJECTED' TO C-RESULT-LIT
+           END-READ.
+           IF C-RESULT-LIT NOT = 'NOT FOUND - REJECTED'
+               MOVE CUSTX-FIRST-NAME TO CUST-FIRST-NAME
+               MOVE CUSTX-LAST-NAME  TO CUST-LAST-NAME
+               MOVE CUSTX-ADDR-LINE1 TO CUST-ADDR-LINE1
+               MOVE CUSTX-ADDR-LINE2 TO CUST-ADDR-LINE2
+               MOVE CUSTX-CITY       TO CUST-CITY
+               MOVE CUSTX-STATE      TO CUST-STATE
+               MOVE CUSTX-ZIP        TO CUST-ZIP
+               MOVE CUSTX-PHONE      TO CUST-PHONE
+               MOVE CUSTX-EMAIL      TO CUST-EMAIL
+               REWRITE CUST-REC
+               MOVE 'CHANGED' TO C-RESULT-LIT
+           END-IF.
+       L3-DELETE-CUSTOMER.
+           MOVE CUSTX-NUMBER TO CUST-NUMBER.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'NOT FOUND - REJECTED' TO C-RESULT-LIT
+           END-READ.
+           IF C-RESULT-LIT NOT = 'NOT FOUND - REJECTED'
+               DELETE CUSTOMER-MASTER RECORD
+               MOVE 'DELETED' TO C-RESULT-LIT
+           END-IF.
+       L3-INQUIRE-CUSTOMER.
+           MOVE CUSTX-NUMBER TO CUST-NUMBER.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 'NOT FOUND - REJECTED' TO C-RESULT-LIT
+           END-READ.
+           IF C-RESULT-LIT NOT = 'NOT FOUND - REJECTED'
+               PERFORM L3-WRITE-MAIL-LABEL
+               MOVE 'FOUND' TO C-RESULT-LIT
+           END-IF.
+       L3-WRITE-MAIL-LABEL.
+           MOVE SPACES TO ML-NAME.
+           STRING CUST-FIRST-NAME DELIMITED BY SPACE ' '
+               CUST-LAST-NAME DELIMITED BY SPACE
+               INTO ML-NAME.
+           MOVE CUST-ADDR-LINE1 TO ML-ADDR-LINE1.
+           MOVE CUST-ADDR-LINE2 TO ML-ADDR-LINE2.
+           MOVE CUST-CITY       TO ML-CITY.
+           MOVE CUST-STATE      TO ML-STATE.
+           MOVE CUST-ZIP        TO ML-ZIP.
+           WRITE MAIL-LINE FROM MAIL-LABEL-LINE1.
+           WRITE MAIL-LINE FROM MAIL-LABEL-LINE2.
+           WRITE MAIL-LINE FROM MAIL-LABEL-LINE3.
+           WRITE MAIL-LINE FROM MAIL-LABEL-LINE4.
+       L3-PRINT-LOG-LINE.
+           MOVE CUSTX-ACTION TO O-ACTION.
+           MOVE CUSTX-NUMBER TO O-CUST-NUMBER.
+           MOVE SPACES TO O-CUST-NAME.
+           STRING CUSTX-FIRST-NAME DELIMITED BY SPACE ' '
+               CUSTX-LAST-NAME DELIMITED BY SPACE
+               INTO O-CUST-NAME.
+           MOVE C-RESULT-LIT TO O-RESULT-LIT.
+           WRITE PRTLINE FROM DETAIL-LINE.
+           MOVE SPACES TO C-RESULT-LIT.
+       L4-HEADINGS.
+           COMPUTE H1-PAGE = H1-PAGE + 1.
+           WRITE PRTLINE FROM HEADING1.
+           WRITE PRTLINE FROM COL-HEADING1.
+       L3-CLOSING.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE CUST-TRANS.
+           CLOSE PRTOUT.
+           CLOSE MAIL-LABELS.
