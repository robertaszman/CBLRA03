@@ -0,0 +1,270 @@
+       identification division.
+       program-id.     CBLRA04.
+       AUTHOR.         Robert Aszman.
+       DATE-WRITTEN.   6/02/2021.
+      *****************************************************************
+      *    SALESPERSON COMMISSION REPORT.  READS THE SAME BOAT-SALES
+      *    FILE AS CBLRA03 ALONGSIDE THE SALESPERSON MASTER, AND USES
+      *    THE SHARED CBLCALC1 PRICING ROUTINE SO EACH SALE'S
+      *    COMMISSIONABLE TOTAL ALWAYS TIES BACK TO BOATRPT2.PRT.
+       environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOAT-SALES
+               ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALESPERSON-MASTER
+               ASSIGN TO 'C:\COBOL\CBLSLSMS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRTOUT
+               ASSIGN TO 'C:\COBOL\BOATRPT4.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+       data division.
+       FILE SECTION.
+       FD  BOAT-SALES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY CBLREC01.
+       FD  SALESPERSON-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SLS-REC.
+           COPY CBLSLS01.
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01  PRTLINE                     PIC X(132).
+       working-storage section.
+       01  MISC.
+           05  EOF                         PIC X       VALUE 'F'.
+           05  SLS-MASTER-EOF               PIC X       VALUE 'F'.
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR            PIC X(4).
+               10  CURRENT-MONTH           PIC XX.
+               10  CURRENT-DAY             PIC XX.
+               10  CURRENT-TIME            PIC X(11).
+           05  C-TOTAL-COST                PIC 9(7)V99.
+           05  C-BOAT-TYPE-LIT             PIC X(13).
+           05  C-ACC-LIT                   PIC X(13).
+           05  C-COMMISSION                PIC 9(6)V99.
+           05  C-SLS-IDX-NUM               PIC 9(4).
+           05  C-SLS-FOUND-SW              PIC X       VALUE 'N'.
+           05  C-GT-NUM-SOLD               PIC 9(7)    VALUE ZEROS.
+           05  C-GT-TOT-SALES              PIC 9(12)V99 VALUE 0.
+           05  C-GT-TOT-COMM               PIC 9(10)V99 VALUE 0.
+       01  SLS-TABLE-WS.
+           05  SLS-ENTRY OCCURS 200 TIMES INDEXED BY SLS-IDX.
+               10  SLS-WS-ID               PIC X(5).
+               10  SLS-WS-NAME             PIC X(20).
+               10  SLS-WS-COMM-RATE        PIC 9V999.
+               10  SLS-WS-NUM-SOLD         PIC 9(5)    VALUE 0.
+               10  SLS-WS-TOT-SALES        PIC 9(10)V99 VALUE 0.
+               10  SLS-WS-TOT-COMM         PIC 9(8)V99 VALUE 0.
+           05  SLS-TABLE-CNT               PIC 9(4)    VALUE 0.
+       01  SLS-EXCEPTION-TABLE-WS.
+           05  SLS-EXC-ENTRY OCCURS 200 TIMES INDEXED BY SLS-EXC-IDX.
+               10  SLS-EXC-ID              PIC X(5).
+               10  SLS-EXC-LAST-NAME       PIC X(16).
+           05  SLS-EXC-CNT                 PIC 9(4)    VALUE 0.
+       01  HEADING1.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-YEAR                 PIC 9999.
+           05  FILLER                      PIC X(40)   VALUE SPACES.
+           05  FILLER                      PIC X(26)
+                                           VALUE 'WILSON S BOATS INC.'.
+           05  FILLER                      PIC X(42)   VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+           05  H1-PAGE                     PIC 99      VALUE 0.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  COL-HEADING1.
+           05  FILLER                      PIC X(25)
+                                           VALUE 'COMMISSION REPORT'.
+           05  FILLER                      PIC X(107)  VALUE SPACES.
+       01  COL-HEADING2.
+           05  FILLER                      PIC X(9)    VALUE
+                                           'SALESPSN.'.
+           05  FILLER                      PIC X(14)   VALUE SPACES.
+           05  FILLER                      PIC X(4)    VALUE 'NAME'.
+           05  FILLER                      PIC X(24)   VALUE SPACES.
+           05  FILLER                      PIC X(10)   VALUE
+                                           'NUM. SOLD'.
+           05  FILLER                      PIC X(10)   VALUE SPACES.
+           05  FILLER                      PIC X(11)   VALUE
+                                           'TOTAL SALES'.
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  FILLER                      PIC X(10)   VALUE
+                                           'COMMISSION'.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05  O-SLS-ID                    PIC X(5).
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  O-SLS-NAME                  PIC X(20).
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  O-SLS-NUM-SOLD              PIC ZZ,ZZ9.
+           05  FILLER                      PIC X(12)   VALUE SPACES.
+           05  O-SLS-TOT-SALES             PIC $$,$$$,$$$,$$9.99.
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  O-SLS-TOT-COMM              PIC $$$,$$9.99.
+       01  GT-LINE.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(12)
+                                           VALUE 'GRAND TOTALS'.
+           05  FILLER                      PIC X(14)   VALUE SPACES.
+           05  FILLER                      PIC X(13)
+                                           VALUE 'NUMBER SOLD: '.
+           05  O-GT-NUM-SOLD               PIC Z(5).
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  O-GT-TOT-SALES              PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                      PIC X(4)    VALUE SPACES.
+           05  O-GT-TOT-COMM               PIC $$$,$$$,$$9.99.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  SLS-EXC-HEADING.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(29)
+                               VALUE 'UNMATCHED SALESPERSON SALES'.
+           05  FILLER                      PIC X(80)   VALUE SPACES.
+       01  SLS-EXC-COL-HEADING.
+           05  FILLER                      PIC X(9)    VALUE
+                                           'SALESPSN.'.
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  FILLER                      PIC X(9)  VALUE 'LAST NAME'.
+           05  FILLER                      PIC X(105)  VALUE SPACES.
+       01  SLS-EXC-LINE.
+           05  O-EXC-SLS-ID                PIC X(5).
+           05  FILLER                      PIC X(13)   VALUE SPACES.
+           05  O-EXC-LAST-NAME             PIC X(16).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  FILLER                      PIC X(30)
+                               VALUE 'NOT ON SALESPERSON MASTER'.
+       01  SLS-EXC-NONE-LINE.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(20)
+                                           VALUE 'NO EXCEPTIONS FOUND'.
+           05  FILLER                      PIC X(89)   VALUE SPACES.
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+           PERFORM L3-CLOSING.
+           STOP RUN.
+       L2-INIT.
+           MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                TO H1-DAY.
+           MOVE CURRENT-MONTH              TO H1-MONTH.
+           MOVE CURRENT-YEAR               TO H1-YEAR.
+           OPEN INPUT BOAT-SALES.
+           OPEN OUTPUT PRTOUT.
+           PERFORM L2-LOAD-SLS-TABLE.
+           PERFORM L4-HEADINGS.
+           PERFORM L3-READ.
+       L2-MAINLINE.
+           PERFORM L3-CALCS.
+           PERFORM L3-READ.
+       L2-LOAD-SLS-TABLE.
+           OPEN INPUT SALESPERSON-MASTER.
+           READ SALESPERSON-MASTER
+               AT END
+                   MOVE 'T' TO SLS-MASTER-EOF.
+           PERFORM L3-BUILD-SLS-TABLE
+               UNTIL SLS-MASTER-EOF = 'T'.
+           CLOSE SALESPERSON-MASTER.
+       L3-BUILD-SLS-TABLE.
+           IF SLS-TABLE-CNT < 200
+               COMPUTE SLS-TABLE-CNT = SLS-TABLE-CNT + 1
+               MOVE SLS-ID        TO SLS-WS-ID (SLS-TABLE-CNT)
+               MOVE SLS-NAME      TO SLS-WS-NAME (SLS-TABLE-CNT)
+               MOVE SLS-COMM-RATE TO SLS-WS-COMM-RATE (SLS-TABLE-CNT)
+           END-IF.
+           READ SALESPERSON-MASTER
+               AT END
+                   MOVE 'T' TO SLS-MASTER-EOF.
+       L3-CALCS.
+           CALL 'CBLCALC1' USING I-STATE I-BOAT-TYPE
+                   I-ACCESSORY-PACKAGE I-BOAT-COST I-PREP-DELIVERY-COST
+                   C-TOTAL-COST C-BOAT-TYPE-LIT C-ACC-LIT.
+           PERFORM L3-SLS-LOOKUP.
+           IF C-SLS-FOUND-SW = 'Y'
+               COMPUTE C-COMMISSION ROUNDED =
+                   C-TOTAL-COST * SLS-WS-COMM-RATE (C-SLS-IDX-NUM)
+               COMPUTE SLS-WS-NUM-SOLD (C-SLS-IDX-NUM) =
+                   SLS-WS-NUM-SOLD (C-SLS-IDX-NUM) + 1
+               COMPUTE SLS-WS-TOT-SALES (C-SLS-IDX-NUM) =
+                   SLS-WS-TOT-SALES (C-SLS-IDX-NUM) + C-TOTAL-COST
+               COMPUTE SLS-WS-TOT-COMM (C-SLS-IDX-NUM) =
+                   SLS-WS-TOT-COMM (C-SLS-IDX-NUM) + C-COMMISSION
+               COMPUTE C-GT-NUM-SOLD = C-GT-NUM-SOLD + 1
+               COMPUTE C-GT-TOT-SALES = C-GT-TOT-SALES + C-TOTAL-COST
+               COMPUTE C-GT-TOT-COMM = C-GT-TOT-COMM + C-COMMISSION
+           ELSE
+               PERFORM L3-FLAG-SLS-EXCEPTION
+           END-IF.
+       L3-FLAG-SLS-EXCEPTION.
+           IF SLS-EXC-CNT < 200
+               COMPUTE SLS-EXC-CNT = SLS-EXC-CNT + 1
+               MOVE I-SALESPERSON-ID TO SLS-EXC-ID (SLS-EXC-CNT)
+               MOVE I-LAST-NAME      TO SLS-EXC-LAST-NAME (SLS-EXC-CNT)
+           END-IF.
+       L3-SLS-LOOKUP.
+           MOVE 'N' TO C-SLS-FOUND-SW.
+           SET SLS-IDX TO 1.
+           PERFORM L3-SLS-SEARCH
+               UNTIL SLS-IDX > SLS-TABLE-CNT
+                   OR C-SLS-FOUND-SW = 'Y'.
+       L3-SLS-SEARCH.
+           IF I-SALESPERSON-ID = SLS-WS-ID (SLS-IDX)
+               SET C-SLS-IDX-NUM TO SLS-IDX
+               MOVE 'Y' TO C-SLS-FOUND-SW
+           ELSE
+               SET SLS-IDX UP BY 1
+           END-IF.
+       L3-READ.
+           READ BOAT-SALES
+               AT END
+                   MOVE 'T' TO EOF.
+       L4-HEADINGS.
+           COMPUTE H1-PAGE = H1-PAGE + 1.
+           WRITE PRTLINE FROM HEADING1.
+           WRITE PRTLINE FROM COL-HEADING1.
+           WRITE PRTLINE FROM COL-HEADING2.
+       L3-CLOSING.
+           SET SLS-IDX TO 1.
+           PERFORM L3-PRINT-SLS-LINE
+               UNTIL SLS-IDX > SLS-TABLE-CNT.
+           MOVE C-GT-NUM-SOLD  TO O-GT-NUM-SOLD.
+           MOVE C-GT-TOT-SALES TO O-GT-TOT-SALES.
+           MOVE C-GT-TOT-COMM  TO O-GT-TOT-COMM.
+           WRITE PRTLINE FROM GT-LINE.
+           PERFORM L3-PRINT-SLS-EXCEPTIONS.
+           CLOSE BOAT-SALES.
+           CLOSE PRTOUT.
+       L3-PRINT-SLS-LINE.
+           MOVE SLS-WS-ID (SLS-IDX)        TO O-SLS-ID.
+           MOVE SLS-WS-NAME (SLS-IDX)      TO O-SLS-NAME.
+           MOVE SLS-WS-NUM-SOLD (SLS-IDX)  TO O-SLS-NUM-SOLD.
+           MOVE SLS-WS-TOT-SALES (SLS-IDX) TO O-SLS-TOT-SALES.
+           MOVE SLS-WS-TOT-COMM (SLS-IDX)  TO O-SLS-TOT-COMM.
+           WRITE PRTLINE FROM DETAIL-LINE.
+           SET SLS-IDX UP BY 1.
+       L3-PRINT-SLS-EXCEPTIONS.
+           WRITE PRTLINE FROM SLS-EXC-HEADING.
+           IF SLS-EXC-CNT = 0
+               WRITE PRTLINE FROM SLS-EXC-NONE-LINE
+           ELSE
+               WRITE PRTLINE FROM SLS-EXC-COL-HEADING
+               SET SLS-EXC-IDX TO 1
+               PERFORM L3-PRINT-SLS-EXC-LINE
+                   UNTIL SLS-EXC-IDX > SLS-EXC-CNT
+           END-IF.
+       L3-PRINT-SLS-EXC-LINE.
+           MOVE SLS-EXC-ID (SLS-EXC-IDX)        TO O-EXC-SLS-ID.
+           MOVE SLS-EXC-LAST-NAME (SLS-EXC-IDX) TO O-EXC-LAST-NAME.
+           WRITE PRTLINE FROM SLS-EXC-LINE.
+           SET SLS-EXC-IDX UP BY 1.
