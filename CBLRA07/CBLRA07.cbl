@@ -0,0 +1,248 @@
+       identification division.
+       program-id.     CBLRA07.
+       AUTHOR.         Robert Aszman.
+       DATE-WRITTEN.   6/21/2021.
+      *****************************************************************
+      *    OUTSTANDING RECEIVABLES REPORT.  READS THE SAME BOAT-SALES
+      *    FILE AS CBLRA03 ALONGSIDE THE CUSTOMER MASTER, USES THE
+      *    SHARED CBLCALC1 PRICING ROUTINE TO GET EACH SALE'S TOTAL
+      *    COST, AND SUBTRACTS THE DOWN PAYMENT TO GET THE BALANCE
+      *    STILL OWED.  SALES PAID IN FULL AT THE TIME OF SALE DROP OUT
+      *    OF THE REPORT ENTIRELY.  BALANCES ARE ACCUMULATED BY
+      *    CUSTOMER AND BOAT TYPE SINCE ONE CUSTOMER CAN FINANCE MORE
+      *    THAN ONE BOAT.
+       environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOAT-SALES
+               ASSIGN TO 'C:\COBOL\CBLBOAT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-MASTER
+               ASSIGN TO 'C:\COBOL\CBLCUSTM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-NUMBER.
+           SELECT PRTOUT
+               ASSIGN TO 'C:\COBOL\BOATRPT7.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+       data division.
+       FILE SECTION.
+       FD  BOAT-SALES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-REC
+           RECORD CONTAINS 65 CHARACTERS.
+           COPY CBLREC01.
+       FD  CUSTOMER-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY CBLCUS01.
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+           01  PRTLINE                     PIC X(132).
+       working-storage section.
+       01  MISC.
+           05  EOF                         PIC X       VALUE 'F'.
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR            PIC X(4).
+               10  CURRENT-MONTH           PIC XX.
+               10  CURRENT-DAY             PIC XX.
+               10  CURRENT-TIME            PIC X(11).
+           05  C-TOTAL-COST                PIC 9(7)V99.
+           05  C-BOAT-TYPE-LIT             PIC X(13).
+           05  C-ACC-LIT                   PIC X(13).
+           05  C-BALANCE                   PIC S9(7)V99.
+           05  C-MONTHLY-PAYMT             PIC 9(7)V99 VALUE 0.
+           05  C-CUST-NAME                 PIC X(36).
+           05  C-CUST-FOUND-SW             PIC X       VALUE 'N'.
+           05  C-GT-NUM-SOLD               PIC 9(7)    VALUE ZEROS.
+           05  C-GT-TOT-BALANCE            PIC 9(12)V99 VALUE 0.
+           05  C-GT-TOT-MONTHLY            PIC 9(12)V99 VALUE 0.
+       01  CUST-BOAT-TABLE-WS.
+           05  CB-ENTRY OCCURS 300 TIMES INDEXED BY CB-IDX.
+               10  CB-CUST-NUMBER          PIC 9(6).
+               10  CB-CUST-NAME            PIC X(36).
+               10  CB-BOAT-TYPE            PIC X.
+               10  CB-BOAT-TYPE-LIT        PIC X(13).
+               10  CB-NUM-SOLD             PIC 9(5)    VALUE 0.
+               10  CB-TOT-BALANCE          PIC 9(10)V99 VALUE 0.
+               10  CB-TOT-MONTHLY          PIC 9(10)V99 VALUE 0.
+           05  CB-TABLE-CNT                PIC 9(4)    VALUE 0.
+       01  HEADING1.
+           05  H1-DATE.
+               10  H1-MONTH                PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-DAY                  PIC 99.
+               10  FILLER                  PIC X       VALUE '/'.
+               10  H1-YEAR                 PIC 9999.
+           05  FILLER                      PIC X(40)   VALUE SPACES.
+           05  FILLER                      PIC X(19)
+                                           VALUE 'WILSON S BOATS INC.'.
+           05  FILLER                      PIC X(49)   VALUE SPACES.
+           05  FILLER                      PIC X(6)    VALUE 'PAGE: '.
+           05  H1-PAGE                     PIC 99      VALUE 0.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  COL-HEADING1.
+           05  FILLER                      PIC X(28)
+                                       VALUE 'OUTSTANDING RECEIVABLES'.
+           05  FILLER                      PIC X(104)  VALUE SPACES.
+       01  COL-HEADING2.
+           05  FILLER                      PIC X(4)    VALUE 'CUST'.
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  FILLER                      PIC X(13)
+                                           VALUE 'CUSTOMER NAME'.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(4)    VALUE 'BOAT'.
+           05  FILLER                      PIC X(11)   VALUE SPACES.
+           05  FILLER                      PIC X(9)    VALUE
+                                           'NUM. SOLD'.
+           05  FILLER                      PIC X(9)    VALUE SPACES.
+           05  FILLER                      PIC X(7)    VALUE 'BALANCE'.
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  FILLER                      PIC X(11)
+                                           VALUE 'MO. PAYMENT'.
+           05  FILLER                      PIC X(132)  VALUE SPACES.
+       01  DETAIL-LINE.
+           05  O-CUST-NUMBER               PIC 9(6).
+           05  FILLER                      PIC X(7)    VALUE SPACES.
+           05  O-CUST-NAME                 PIC X(36).
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  O-BOAT-TYPE-LIT             PIC X(13).
+           05  FILLER                      PIC X(6)    VALUE SPACES.
+           05  O-CB-NUM-SOLD               PIC ZZ,ZZ9.
+           05  FILLER                      PIC X(7)    VALUE SPACES.
+           05  O-CB-TOT-BALANCE            PIC $$,$$$,$$$,$$9.99.
+           05  FILLER                      PIC X(3)    VALUE SPACES.
+           05  O-CB-TOT-MONTHLY            PIC $$,$$$,$$9.99.
+       01  GT-LINE.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(12)
+                                           VALUE 'GRAND TOTALS'.
+           05  FILLER                      PIC X(14)   VALUE SPACES.
+           05  FILLER                      PIC X(13)
+                                           VALUE 'NUMBER SOLD: '.
+           05  O-GT-NUM-SOLD               PIC Z(5).
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  O-GT-TOT-BALANCE            PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                      PIC X(31)   VALUE SPACES.
+       01  FINANCED-LINE.
+           05  FILLER                      PIC X(23)   VALUE SPACES.
+           05  FILLER                      PIC X(29)
+                               VALUE 'TOTAL ESTIMATED MONTHLY PMTS'.
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  O-GT-TOT-MONTHLY            PIC $$$,$$$,$$$,$$$.99.
+           05  FILLER                      PIC X(31)   VALUE SPACES.
+       procedure division.
+       L1-MAIN.
+           PERFORM L2-INIT.
+           PERFORM L2-MAINLINE
+               UNTIL EOF = 'T'.
+           PERFORM L3-CLOSING.
+           STOP RUN.
+       L2-INIT.
+           MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-DAY                TO H1-DAY.
+           MOVE CURRENT-MONTH              TO H1-MONTH.
+           MOVE CURRENT-YEAR               TO H1-YEAR.
+           OPEN INPUT BOAT-SALES.
+           OPEN INPUT CUSTOMER-MASTER.
+           OPEN OUTPUT PRTOUT.
+           PERFORM L4-HEADINGS.
+           PERFORM L3-READ.
+       L2-MAINLINE.
+           PERFORM L3-CALCS.
+           PERFORM L3-READ.
+       L3-CALCS.
+           CALL 'CBLCALC1' USING I-STATE I-BOAT-TYPE
+                   I-ACCESSORY-PACKAGE I-BOAT-COST I-PREP-DELIVERY-COST
+                   C-TOTAL-COST C-BOAT-TYPE-LIT C-ACC-LIT.
+           COMPUTE C-BALANCE = C-TOTAL-COST - I-DOWN-PAYMENT.
+           IF C-BALANCE > 0
+               IF I-FINANCE-TERM-MONTHS > 0
+                   COMPUTE C-MONTHLY-PAYMT ROUNDED =
+                       C-BALANCE / I-FINANCE-TERM-MONTHS
+               ELSE
+                   MOVE C-BALANCE TO C-MONTHLY-PAYMT
+               END-IF
+               PERFORM L3-CUST-LOOKUP
+               PERFORM L3-CUST-BOAT-LOOKUP
+               COMPUTE C-GT-NUM-SOLD = C-GT-NUM-SOLD + 1
+               COMPUTE C-GT-TOT-BALANCE = C-GT-TOT-BALANCE + C-BALANCE
+               COMPUTE C-GT-TOT-MONTHLY =
+                   C-GT-TOT-MONTHLY + C-MONTHLY-PAYMT
+           END-IF.
+       L3-CUST-LOOKUP.
+           MOVE I-CUSTOMER-NUMBER TO CUST-NUMBER.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE SPACES TO CUST-FIRST-NAME
+                   MOVE 'UNKNOWN CUSTOMER' TO CUST-LAST-NAME
+           END-READ.
+           MOVE SPACES TO C-CUST-NAME.
+           STRING CUST-FIRST-NAME DELIMITED BY SPACE ' '
+               CUST-LAST-NAME DELIMITED BY SPACE
+               INTO C-CUST-NAME.
+       L3-CUST-BOAT-LOOKUP.
+           MOVE 'N' TO C-CUST-FOUND-SW.
+           SET CB-IDX TO 1.
+           PERFORM L3-CUST-BOAT-SEARCH
+               UNTIL CB-IDX > CB-TABLE-CNT
+                   OR C-CUST-FOUND-SW = 'Y'.
+           IF C-CUST-FOUND-SW = 'N'
+               PERFORM L3-ADD-CUST-BOAT-ENTRY
+           END-IF.
+           IF CB-IDX <= CB-TABLE-CNT
+               COMPUTE CB-NUM-SOLD (CB-IDX) = CB-NUM-SOLD (CB-IDX) + 1
+               COMPUTE CB-TOT-BALANCE (CB-IDX) =
+                   CB-TOT-BALANCE (CB-IDX) + C-BALANCE
+               COMPUTE CB-TOT-MONTHLY (CB-IDX) =
+                   CB-TOT-MONTHLY (CB-IDX) + C-MONTHLY-PAYMT
+           END-IF.
+       L3-CUST-BOAT-SEARCH.
+           IF I-CUSTOMER-NUMBER = CB-CUST-NUMBER (CB-IDX)
+                   AND I-BOAT-TYPE = CB-BOAT-TYPE (CB-IDX)
+               MOVE 'Y' TO C-CUST-FOUND-SW
+           ELSE
+               SET CB-IDX UP BY 1
+           END-IF.
+       L3-ADD-CUST-BOAT-ENTRY.
+           IF CB-TABLE-CNT < 300
+               COMPUTE CB-TABLE-CNT = CB-TABLE-CNT + 1
+               SET CB-IDX TO CB-TABLE-CNT
+               MOVE I-CUSTOMER-NUMBER   TO CB-CUST-NUMBER (CB-IDX)
+               MOVE C-CUST-NAME         TO CB-CUST-NAME (CB-IDX)
+               MOVE I-BOAT-TYPE         TO CB-BOAT-TYPE (CB-IDX)
+               MOVE C-BOAT-TYPE-LIT     TO CB-BOAT-TYPE-LIT (CB-IDX)
+           END-IF.
+       L3-READ.
+           READ BOAT-SALES
+               AT END
+                   MOVE 'T' TO EOF.
+       L4-HEADINGS.
+           COMPUTE H1-PAGE = H1-PAGE + 1.
+           WRITE PRTLINE FROM HEADING1.
+           WRITE PRTLINE FROM COL-HEADING1.
+           WRITE PRTLINE FROM COL-HEADING2.
+       L3-CLOSING.
+           SET CB-IDX TO 1.
+           PERFORM L3-PRINT-CUST-LINE
+               UNTIL CB-IDX > CB-TABLE-CNT.
+           MOVE C-GT-NUM-SOLD    TO O-GT-NUM-SOLD.
+           MOVE C-GT-TOT-BALANCE TO O-GT-TOT-BALANCE.
+           WRITE PRTLINE FROM GT-LINE.
+           MOVE C-GT-TOT-MONTHLY TO O-GT-TOT-MONTHLY.
+           WRITE PRTLINE FROM FINANCED-LINE.
+           CLOSE BOAT-SALES.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE PRTOUT.
+       L3-PRINT-CUST-LINE.
+           MOVE CB-CUST-NUMBER (CB-IDX)   TO O-CUST-NUMBER.
+           MOVE CB-CUST-NAME (CB-IDX)     TO O-CUST-NAME.
+           MOVE CB-BOAT-TYPE-LIT (CB-IDX) TO O-BOAT-TYPE-LIT.
+           MOVE CB-NUM-SOLD (CB-IDX)      TO O-CB-NUM-SOLD.
+           MOVE CB-TOT-BALANCE (CB-IDX)   TO O-CB-TOT-BALANCE.
+           MOVE CB-TOT-MONTHLY (CB-IDX)   TO O-CB-TOT-MONTHLY.
+           WRITE PRTLINE FROM DETAIL-LINE.
+           SET CB-IDX UP BY 1.
