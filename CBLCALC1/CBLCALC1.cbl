@@ -0,0 +1,205 @@
+       identification division.
+       program-id.     CBLCALC1.
+       AUTHOR.         Robert Aszman.
+       DATE-WRITTEN.   6/02/2021.
+      *****************************************************************
+      *    SHARED BOAT-SALE PRICING SUBROUTINE.  GIVEN THE RATING
+      *    FIELDS OFF OF I-REC, RETURNS THE SAME MARKUP/ACCESSORY/TAX
+      *    EXTENDED TOTAL COST THAT CBLRA03 PRINTS ON BOATRPT2.PRT, SO
+      *    ANY OTHER PROGRAM (COMMISSIONS, RECEIVABLES, ETC) ALWAYS
+      *    TIES BACK TO THE SAME FIGURE.  THE STATE TAX AND PRICING
+      *    TABLES ARE LOADED ONCE PER RUN, ON THE FIRST CALL.
+       environment division.
+       configuration section.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAX-TABLE
+               ASSIGN TO 'C:\COBOL\CBLTAXRT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRICE-TABLE
+               ASSIGN TO 'C:\COBOL\CBLPRICE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+       data division.
+       FILE SECTION.
+       FD  TAX-TABLE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TAX-REC.
+           COPY CBLTAX01.
+       FD  PRICE-TABLE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PRICE-REC.
+           COPY CBLPRC01.
+       working-storage section.
+       01  C-TABLES-LOADED                 PIC X       VALUE 'N'.
+       01  C-TODAY-CCYYMMDD                PIC X(8).
+       01  CURRENT-DATE-AND-TIME.
+           05  CURRENT-YEAR                 PIC X(4).
+           05  CURRENT-MONTH                PIC XX.
+           05  CURRENT-DAY                  PIC XX.
+           05  CURRENT-TIME                 PIC X(11).
+       01  TAX-TABLE-WS.
+           05  TAX-ENTRY OCCURS 60 TIMES INDEXED BY TAX-IDX.
+               10  TAX-WS-STATE             PIC X(2).
+               10  TAX-WS-RATE              PIC 9V9999.
+           05  TAX-TABLE-CNT                PIC 9(4)    VALUE 0.
+           05  TAX-TABLE-EOF                PIC X       VALUE 'F'.
+           05  C-TAX-RATE                   PIC 9V9999  VALUE .0600.
+           05  C-TAX-FOUND-SW               PIC X       VALUE 'N'.
+       01  PRICE-TABLE-WS.
+           05  ACC-ENTRY OCCURS 9 TIMES.
+               10  ACC-WS-LIT               PIC X(15).
+               10  ACC-WS-COST              PIC 9(7)V99.
+               10  ACC-WS-EFF-DATE          PIC X(8)    VALUE LOW-VALUE.
+           05  MARKUP-ENTRY OCCURS 30 TIMES INDEXED BY MARK-IDX.
+               10  MARKUP-WS-KEY            PIC X.
+               10  MARKUP-WS-LIT            PIC X(15).
+               10  MARKUP-WS-PERCENT        PIC 9V999.
+               10  MARKUP-WS-EFF-DATE       PIC X(8)    VALUE LOW-VALUE.
+           05  MARKUP-TABLE-CNT             PIC 9(4)    VALUE 0.
+           05  PRICE-TABLE-EOF              PIC X       VALUE 'F'.
+           05  ACC-BUILD-IDX                PIC 9.
+           05  C-MARKUP-FOUND-SW            PIC X       VALUE 'N'.
+       01  C-MARK-PERC                     PIC 9V999   VALUE 0.
+       01  C-MARK-COST                     PIC 9(7)V99 VALUE 0.
+       01  C-ACC-COST                      PIC 9(4)V99 VALUE 0.
+       linkage section.
+       01  C-STATE                         PIC X(2).
+       01  C-BOAT-TYPE                     PIC X.
+       01  C-ACCESSORY-PKG                 PIC 9.
+       01  C-BOAT-COST                     PIC 9(6)V99.
+       01  C-PREP-COST                     PIC 9(5)V99.
+       01  C-TOTAL-COST                    PIC 9(7)V99.
+       01  C-BOAT-TYPE-LIT                 PIC X(13).
+       01  C-ACC-LIT                       PIC X(13).
+       procedure division USING C-STATE C-BOAT-TYPE C-ACCESSORY-PKG
+               C-BOAT-COST C-PREP-COST C-TOTAL-COST C-BOAT-TYPE-LIT
+               C-ACC-LIT.
+       L1-MAIN.
+           IF C-TABLES-LOADED = 'N'
+               PERFORM L2-LOAD-TABLES
+               MOVE 'Y' TO C-TABLES-LOADED
+           END-IF.
+           PERFORM L3-MARKUP-LOOKUP.
+           PERFORM L3-ACC-LOOKUP.
+           PERFORM L3-TAX-LOOKUP.
+           COMPUTE C-MARK-COST ROUNDED = C-BOAT-COST * C-MARK-PERC.
+           COMPUTE C-TOTAL-COST ROUNDED = (C-MARK-COST + C-ACC-COST +
+                   C-BOAT-COST + C-PREP-COST) * (1 + C-TAX-RATE).
+           GOBACK.
+       L2-LOAD-TABLES.
+           MOVE FUNCTION current-date      TO CURRENT-DATE-AND-TIME.
+           STRING CURRENT-YEAR CURRENT-MONTH CURRENT-DAY
+               DELIMITED BY SIZE INTO C-TODAY-CCYYMMDD.
+           PERFORM L2-LOAD-TAX-TABLE.
+           PERFORM L2-LOAD-PRICE-TABLE.
+       L2-LOAD-TAX-TABLE.
+           OPEN INPUT TAX-TABLE.
+           READ TAX-TABLE
+               AT END
+                   MOVE 'T' TO TAX-TABLE-EOF.
+           PERFORM L3-BUILD-TAX-TABLE
+               UNTIL TAX-TABLE-EOF = 'T'.
+           CLOSE TAX-TABLE.
+       L3-BUILD-TAX-TABLE.
+           IF TAX-TABLE-CNT < 60
+               COMPUTE TAX-TABLE-CNT = TAX-TABLE-CNT + 1
+               MOVE TAX-STATE TO TAX-WS-STATE (TAX-TABLE-CNT)
+               MOVE TAX-RATE  TO TAX-WS-RATE (TAX-TABLE-CNT)
+           END-IF.
+           READ TAX-TABLE
+               AT END
+                   MOVE 'T' TO TAX-TABLE-EOF.
+       L3-TAX-LOOKUP.
+           MOVE .0600 TO C-TAX-RATE.
+           MOVE 'N' TO C-TAX-FOUND-SW.
+           SET TAX-IDX TO 1.
+           PERFORM L3-TAX-SEARCH
+               UNTIL TAX-IDX > TAX-TABLE-CNT
+                   OR C-TAX-FOUND-SW = 'Y'.
+       L3-TAX-SEARCH.
+           IF C-STATE = TAX-WS-STATE (TAX-IDX)
+               MOVE TAX-WS-RATE (TAX-IDX) TO C-TAX-RATE
+               MOVE 'Y' TO C-TAX-FOUND-SW
+           ELSE
+               SET TAX-IDX UP BY 1
+           END-IF.
+       L2-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICE-TABLE.
+           READ PRICE-TABLE
+               AT END
+                   MOVE 'T' TO PRICE-TABLE-EOF.
+           PERFORM L3-BUILD-PRICE-TABLE
+               UNTIL PRICE-TABLE-EOF = 'T'.
+           CLOSE PRICE-TABLE.
+       L3-BUILD-PRICE-TABLE.
+           IF PRICE-EFF-DATE NOT > C-TODAY-CCYYMMDD
+               EVALUATE PRICE-TYPE
+                   WHEN 'A'
+                       PERFORM L3-BUILD-ACC-ENTRY
+                   WHEN 'M'
+                       PERFORM L3-BUILD-MARKUP-ENTRY
+               END-EVALUATE
+           END-IF.
+           READ PRICE-TABLE
+               AT END
+                   MOVE 'T' TO PRICE-TABLE-EOF.
+       L3-BUILD-ACC-ENTRY.
+           MOVE PRICE-KEY TO ACC-BUILD-IDX.
+           IF ACC-BUILD-IDX > 0 AND ACC-BUILD-IDX <= 9
+               IF PRICE-EFF-DATE > ACC-WS-EFF-DATE (ACC-BUILD-IDX)
+                   MOVE PRICE-LIT     TO ACC-WS-LIT (ACC-BUILD-IDX)
+                   MOVE PRICE-AMOUNT  TO ACC-WS-COST (ACC-BUILD-IDX)
+                   MOVE PRICE-EFF-DATE TO
+                           ACC-WS-EFF-DATE (ACC-BUILD-IDX)
+               END-IF
+           END-IF.
+       L3-BUILD-MARKUP-ENTRY.
+           MOVE 'N' TO C-MARKUP-FOUND-SW.
+           SET MARK-IDX TO 1.
+           PERFORM L3-MARKUP-BUILD-SEARCH
+               UNTIL MARK-IDX > MARKUP-TABLE-CNT
+                   OR C-MARKUP-FOUND-SW = 'Y'.
+           IF C-MARKUP-FOUND-SW = 'N' AND MARKUP-TABLE-CNT < 30
+               COMPUTE MARKUP-TABLE-CNT = MARKUP-TABLE-CNT + 1
+               SET MARK-IDX TO MARKUP-TABLE-CNT
+               MOVE PRICE-KEY      TO MARKUP-WS-KEY (MARK-IDX)
+               MOVE PRICE-LIT      TO MARKUP-WS-LIT (MARK-IDX)
+               MOVE PRICE-PERCENT  TO MARKUP-WS-PERCENT (MARK-IDX)
+               MOVE PRICE-EFF-DATE TO MARKUP-WS-EFF-DATE (MARK-IDX)
+           END-IF.
+       L3-MARKUP-BUILD-SEARCH.
+           IF PRICE-KEY = MARKUP-WS-KEY (MARK-IDX)
+               MOVE 'Y' TO C-MARKUP-FOUND-SW
+               IF PRICE-EFF-DATE > MARKUP-WS-EFF-DATE (MARK-IDX)
+                   MOVE PRICE-LIT      TO MARKUP-WS-LIT (MARK-IDX)
+                   MOVE PRICE-PERCENT  TO MARKUP-WS-PERCENT (MARK-IDX)
+                   MOVE PRICE-EFF-DATE TO MARKUP-WS-EFF-DATE (MARK-IDX)
+               END-IF
+           ELSE
+               SET MARK-IDX UP BY 1
+           END-IF.
+       L3-ACC-LOOKUP.
+           MOVE SPACES TO C-ACC-LIT.
+           MOVE 0 TO C-ACC-COST.
+           IF C-ACCESSORY-PKG > 0
+               IF ACC-WS-EFF-DATE (C-ACCESSORY-PKG) NOT = LOW-VALUE
+                   MOVE ACC-WS-LIT (C-ACCESSORY-PKG)  TO C-ACC-LIT
+                   MOVE ACC-WS-COST (C-ACCESSORY-PKG) TO C-ACC-COST
+               END-IF
+           END-IF.
+       L3-MARKUP-LOOKUP.
+           MOVE SPACES TO C-BOAT-TYPE-LIT.
+           MOVE 0 TO C-MARK-PERC.
+           MOVE 'N' TO C-MARKUP-FOUND-SW.
+           SET MARK-IDX TO 1.
+           PERFORM L3-MARKUP-SEARCH
+               UNTIL MARK-IDX > MARKUP-TABLE-CNT
+                   OR C-MARKUP-FOUND-SW = 'Y'.
+       L3-MARKUP-SEARCH.
+           IF C-BOAT-TYPE = MARKUP-WS-KEY (MARK-IDX)
+               MOVE MARKUP-WS-LIT (MARK-IDX)     TO C-BOAT-TYPE-LIT
+               MOVE MARKUP-WS-PERCENT (MARK-IDX) TO C-MARK-PERC
+               MOVE 'Y' TO C-MARKUP-FOUND-SW
+           ELSE
+               SET MARK-IDX UP BY 1
+           END-IF.
