@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    CBLINV01 - BOAT INVENTORY ON-HAND RECORD LAYOUT, ONE RECORD
+      *    PER BOAT TYPE/STATE (LOT) COMBINATION.  CBLRA03 CHECKS EACH
+      *    I-REC AGAINST THIS TABLE AND DECREMENTS THE MATCHING UNIT
+      *    AS IT IS SOLD SO A LOT SELLING OUT PARTWAY THROUGH THE RUN
+      *    IS CAUGHT, NOT JUST A BOAT TYPE MISSING FROM THE FILE.
+      *    ON-HAND QUANTITIES ARE REWRITTEN BACK TO THIS FILE WHEN THE
+      *    RUN CLOSES SO TODAY'S SALES REDUCE TOMORROW'S STARTING
+      *    QUANTITIES.
+      *****************************************************************
+       01  INV-REC.
+           05  INV-BOAT-TYPE               PIC X.
+           05  INV-STATE                   PIC X(2).
+           05  INV-QTY-ON-HAND             PIC 9(5).
