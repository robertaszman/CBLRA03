@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    CBLCKP01 - CHECKPOINT RECORD LAYOUT FOR CBLRA03.  ONE RECORD
+      *    IS APPENDED EVERY CKPT-INTERVAL INPUT RECORDS (ALSO AT EVERY
+      *    CONTROL BREAK, SO A YTD-MASTER COMMIT ALWAYS HAS A MATCHING
+      *    CHECKPOINT) WITH THE RECORD COUNT PROCESSED SO FAR AND THE
+      *    RUNNING GRAND-TOTAL AND CURRENT-SUBTOTAL ACCUMULATORS, PLUS
+      *    THE BOAT TYPE/STATE THE SUBTOTAL BELONGS TO.  CKPT-INTERVAL
+      *    IS 1 SO THE CHECKPOINTED RECORD COUNT ALWAYS MATCHES THE
+      *    NUMBER OF DETAIL/CSV LINES ALREADY WRITTEN TO BOATRPT2.PRT
+      *    AND BOATRPT2.CSV, LEAVING NO WINDOW ON RESTART WHERE A
+      *    RECORD COULD BE REPRINTED OR A GROUP RECOMMITTED TO
+      *    YTD-MASTER.  ON RESTART, CBLRA03 READS THIS LOG TO THE LAST
+      *    RECORD WRITTEN AND RESUMES FROM THERE INSTEAD OF
+      *    REPROCESSING THE FILE FROM RECORD ONE.
+      *****************************************************************
+       01  CKPT-REC.
+           05  CKPT-RECS-PROCESSED         PIC 9(7).
+           05  CKPT-GT-NUM-SOLD            PIC 9(7).
+           05  CKPT-GT-TOT-SALES           PIC 9(12)V99.
+           05  CKPT-SUB-NUM-SOLD           PIC 9(4).
+           05  CKPT-SUB-TOT-COST           PIC 9(9)V99.
+           05  CKPT-BOAT-TYPE              PIC X.
+           05  CKPT-STATE                  PIC X(2).
