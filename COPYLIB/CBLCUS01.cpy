@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    CBLCUS01 - CUSTOMER MASTER RECORD LAYOUT, KEYED BY
+      *    CUST-NUMBER.  CUST-NUMBER IS THE SAME VALUE CARRIED AS
+      *    I-CUSTOMER-NUMBER ON I-REC SO A SALE CAN BE TRACED BACK TO
+      *    FULL CONTACT INFORMATION FOR DELIVERY, WARRANTY, AND
+      *    FOLLOW-UP MARKETING PURPOSES.
+      *****************************************************************
+       01  CUST-REC.
+           05  CUST-NUMBER                 PIC 9(6).
+           05  CUST-FIRST-NAME             PIC X(15).
+           05  CUST-LAST-NAME              PIC X(20).
+           05  CUST-ADDR-LINE1             PIC X(25).
+           05  CUST-ADDR-LINE2             PIC X(25).
+           05  CUST-CITY                   PIC X(15).
+           05  CUST-STATE                  PIC X(2).
+           05  CUST-ZIP                    PIC X(9).
+           05  CUST-PHONE                  PIC X(10).
+           05  CUST-EMAIL                  PIC X(30).
