@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    CBLREC01 - BOAT-SALES TRANSACTION RECORD LAYOUT (I-REC)
+      *    SHARED BY CBLRA03 AND ITS COMPANION REPORTING PROGRAMS SO
+      *    THE SALES RECORD LAYOUT ONLY HAS TO BE MAINTAINED ONE PLACE.
+      *****************************************************************
+       01  I-REC.
+           05  I-LAST-NAME                 PIC X(16).
+           05  I-STATE                     PIC X(2).
+           05  I-BOAT-COST                 PIC 9(6)V99.
+           05  I-PURCHASE-DATE             PIC X(8).
+           05  I-BOAT-TYPE                 PIC X.
+           05  I-ACCESSORY-PACKAGE         PIC 9.
+           05  I-PREP-DELIVERY-COST        PIC 9(5)V99.
+           05  I-SALESPERSON-ID            PIC X(5).
+           05  I-CUSTOMER-NUMBER           PIC 9(6).
+           05  I-DOWN-PAYMENT              PIC 9(6)V99.
+           05  I-FINANCE-TERM-MONTHS       PIC 9(3).
