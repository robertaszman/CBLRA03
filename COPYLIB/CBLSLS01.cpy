@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    CBLSLS01 - SALESPERSON MASTER RECORD LAYOUT
+      *****************************************************************
+       01  SLS-REC.
+           05  SLS-ID                      PIC X(5).
+           05  SLS-NAME                    PIC X(20).
+           05  SLS-COMM-RATE               PIC 9V999.
