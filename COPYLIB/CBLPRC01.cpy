@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CBLPRC01 - EFFECTIVE-DATED PRICING TABLE RECORD LAYOUT
+      *    HOLDS BOTH ACCESSORY PACKAGE PRICING AND BOAT-TYPE MARKUP
+      *    PERCENTAGES SO EITHER CAN BE MAINTAINED WITHOUT A RECOMPILE.
+      *    PRICE-TYPE 'A' = ACCESSORY PACKAGE, KEYED BY PRICE-KEY
+      *                     MATCHING I-ACCESSORY-PACKAGE, USES
+      *                     PRICE-AMOUNT.
+      *    PRICE-TYPE 'M' = BOAT-TYPE MARKUP, KEYED BY PRICE-KEY
+      *                     MATCHING I-BOAT-TYPE, USES PRICE-PERCENT.
+      *    WHEN MORE THAN ONE ROW EXISTS FOR THE SAME TYPE/KEY, THE
+      *    ROW WITH THE LATEST PRICE-EFF-DATE NOT GREATER THAN THE
+      *    RUN DATE IS THE ONE IN EFFECT.
+      *****************************************************************
+       01  PRICE-REC.
+           05  PRICE-EFF-DATE              PIC X(8).
+           05  PRICE-TYPE                  PIC X.
+           05  PRICE-KEY                   PIC X.
+           05  PRICE-LIT                   PIC X(15).
+           05  PRICE-AMOUNT                PIC 9(7)V99.
+           05  PRICE-PERCENT               PIC 9V999.
