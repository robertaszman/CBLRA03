@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    CBLTAX01 - STATE SALES TAX RATE TABLE RECORD LAYOUT
+      *    ONE RECORD PER STATE.  RATE IS THE DECIMAL TAX RATE, NOT
+      *    A PERCENTAGE (EX: .0725 FOR 7.25%).
+      *****************************************************************
+       01  TAX-REC.
+           05  TAX-STATE                   PIC X(2).
+           05  TAX-RATE                    PIC 9V9999.
