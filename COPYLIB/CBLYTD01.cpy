@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CBLYTD01 - MONTH-TO-DATE / YEAR-TO-DATE SALES ACCUMULATOR
+      *    RECORD LAYOUT, KEYED BY BOAT TYPE + STATE.  CBLRA03 READS
+      *    AND REWRITES THIS FILE EACH RUN SO BOATRPT2.PRT CAN SHOW
+      *    RUNNING MTD/YTD FIGURES ALONGSIDE THE DAY'S GRAND TOTALS.
+      *    YTD-PERIOD-STAMP/YTD-YEAR-STAMP HOLD THE CCYYMM/CCYY OF THE
+      *    LAST RUN THAT UPDATED THE RECORD, SO A RUN IN A NEW MONTH
+      *    OR YEAR KNOWS TO ROLL THE CORRESPONDING BUCKET BACK TO ZERO
+      *    BEFORE ADDING THE DAY'S ACTIVITY.
+      *****************************************************************
+       01  YTD-REC.
+           05  YTD-KEY.
+               10  YTD-BOAT-TYPE            PIC X.
+               10  YTD-STATE                PIC X(2).
+           05  YTD-PERIOD-STAMP             PIC X(6).
+           05  YTD-YEAR-STAMP               PIC X(4).
+           05  YTD-MTD-NUM-SOLD             PIC 9(7).
+           05  YTD-MTD-TOT-SALES            PIC 9(12)V99.
+           05  YTD-YTD-NUM-SOLD             PIC 9(7).
+           05  YTD-YTD-TOT-SALES            PIC 9(12)V99.
